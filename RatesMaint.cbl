@@ -0,0 +1,102 @@
+       identification division.
+       program-id. A2-RatesMaint.
+       Date-written. 2026-08-08.
+       Author. Ashok Sasitharan.
+      * Description: Maintenance program for RATES.DAT - lets
+      *  finance add or update a discount/transport rate row
+      *  (A, B, D, F or the "*" default bucket) between
+      *  A2-ItemList runs without a recompile.
+       environment division.
+       configuration section.
+      *
+       input-output section.
+       file-control.
+      *
+       select rates-file
+           assign to "../../../data/RATES.DAT"
+           organization is indexed
+           access mode is dynamic
+           record key is rt-class
+           file status is ws-rates-status.
+      *
+       data division.
+       file section.
+      *
+       fd rates-file.
+      *
+       01 rate-record.
+         05 rt-class                    pic x(1).
+         05 rt-discount-rate            pic 9V99.
+         05 rt-discount-threshold       pic 9(3).
+         05 rt-transport-rate           pic 9V999.
+         05 rt-transport-cap-qty        pic 9(3).
+         05 rt-transport-flat-charge    pic 9(3)V99.
+      *
+       working-storage section.
+      *
+       01 ws-rates-work.
+         05 ws-rates-status            pic x(2)  value "00".
+      *
+       01 ws-menu-work.
+         05 ws-menu-choice              pic 9     value 0.
+         05 ws-done-flag                 pic x     value "n".
+      *
+       procedure division.
+      *
+       000-main.
+      *
+           open i-o rates-file.
+           if ws-rates-status = "35"
+               open output rates-file
+               close rates-file
+               open i-o rates-file
+           end-if.
+      *
+           perform 100-menu-loop
+             until ws-done-flag = "y".
+      *
+           close rates-file.
+           goback.
+      *
+       100-menu-loop.
+      *
+           display "A2 Rates Maintenance".
+           display "1. Add/Update a rate row".
+           display "2. Exit".
+           display "Enter choice: " with no advancing.
+           accept ws-menu-choice.
+      *
+           evaluate ws-menu-choice
+               when 1
+                   perform 200-add-update-rate
+               when 2
+                   move "y" to ws-done-flag
+               when other
+                   display "Invalid choice"
+           end-evaluate.
+      *
+       200-add-update-rate.
+      *
+           display "Class (A/B/D/F/*): " with no advancing.
+           accept rt-class.
+           display "Discount rate (0.05 = 5%): " with no advancing.
+           accept rt-discount-rate.
+           display "Discount threshold: " with no advancing.
+           accept rt-discount-threshold.
+           display "Transport rate (0.125 = 12.5%): "
+             with no advancing.
+           accept rt-transport-rate.
+           display "Transport cap quantity: " with no advancing.
+           accept rt-transport-cap-qty.
+           display "Transport flat charge: " with no advancing.
+           accept rt-transport-flat-charge.
+      *
+           write rate-record
+               invalid key
+                   rewrite rate-record
+                       invalid key
+                           display "Unable to save rate row"
+                   end-rewrite
+           end-write.
+      *
+       end program A2-RatesMaint.
