@@ -10,26 +10,137 @@
        input-output section.
        file-control.
       *
+      * Run control record - supplies the run date/run-id that
+      * selects the day's input file and gets stamped on the report.
+       select run-control-file
+           assign to "../../../data/A2-RUNCTL.dat"
+           organization is line sequential
+           file status is ws-runctl-status.
+      *
+      * input-file/output-file are assigned dynamically from
+      * ws-input-filename/ws-output-filename, built in 005-set-run-
+      * context once the run date/run-id are known, so each day's
+      * report lands in its own file instead of clobbering yesterday's.
        select input-file
-           assign to "../../../data/A2.dat"
+           assign to ws-input-filename
+           organization is line sequential.
+      *
+      * Work file the input is sorted into by product class before
+      * 100-process-file reads it, so class totals can be
+      * control-broken in ascending class order.
+       select sort-work-file
+           assign to "sortwk1".
+      *
+       select sorted-file
+           assign to "../../../data/A2-SORTED.dat"
            organization is line sequential.
       *
        select output-file
-           assign to "..\..\..\data\A2-ItemList.out"
+           assign to ws-output-filename
+           organization is line sequential.
+      *
+      * reject-file/csv-file/checkpoint-file/audit-file are also
+      * assigned dynamically, from filenames built alongside
+      * ws-output-filename in 005-set-run-context, so each of them is
+      * scoped to the day's run instead of being shared/overwritten
+      * across every calendar day.
+       select reject-file
+           assign to ws-reject-filename
+           organization is line sequential.
+      *
+      * Comma-delimited extract of the same detail rows, for loading
+      * a run straight into a spreadsheet.
+       select csv-file
+           assign to ws-csv-filename
+           organization is line sequential.
+      *
+      * Checkpoint file - rewritten every ws-checkpoint-interval
+      * records so an abended run can resume instead of restarting
+      * from record one. Cleared on normal completion (095-clear-
+      * checkpoint) so a later run against the same run date/run-id
+      * does not mistake a finished run for one to resume.
+       select checkpoint-file
+           assign to ws-checkpoint-filename
+           organization is line sequential
+           file status is ws-checkpoint-status.
+      *
+      * Audit log - one row per processed record carrying the
+      * computed amounts and a run timestamp, independent of the
+      * print-formatted report, so a disputed invoice can be
+      * reconciled against exactly what was charged.
+       select audit-file
+           assign to ws-audit-filename
            organization is line sequential.
+      *
+      * Discount/transportation rate table - loaded into working
+      * storage at startup so finance can change rates between runs
+      * without a recompile. Maintained by A2-RatesMaint.
+       select rates-file
+           assign to "../../../data/RATES.DAT"
+           organization is indexed
+           access mode is random
+           record key is rt-class
+           file status is ws-rates-status.
+      *
+       select item-master-file
+           assign to "../../../data/ITEMMSTR.DAT"
+           organization is indexed
+           access mode is random
+           record key is im-item-number
+           file status is ws-item-master-status.
       *
        data division.
        file section.
+      * Run control declaration - one record: run date (YYYYMMDD)
+      * and run-id, space separated.
+       fd run-control-file
+           data record is run-control-line
+           record contains 15 characters.
+      *
+       01 run-control-line.
+         05 rc-run-date                 pic x(8).
+         05 filler                      pic x(1).
+         05 rc-run-id                   pic x(6).
+      *
       *Input declaration
+      * ril-transaction-type: "S" = sale, "R" = return/credit memo.
+      * Appended at the end so existing A2.dat extracts built before
+      * this request just need blank-padding, not a full rebuild.
        fd input-file
+           data record is raw-input-line
+           record contains 28 characters.
+       01 raw-input-line.
+         05 ril-item-number            pic 9(4).
+         05 ril-product-class          pic x(1).
+         05 ril-product-description    pic x(13).
+         05 ril-quantity                pic 9(3).
+         05 ril-price-per-unit          pic 9(4)V99.
+         05 ril-transaction-type       pic x(1).
+      *
+      * Sort work record - same layout as the input record, keyed on
+      * product class so 100-process-file can control-break on it.
+       sd sort-work-file
+           data record is sw-record.
+       01 sw-record.
+         05 sw-item-number             pic 9(4).
+         05 sw-product-class           pic x(1).
+         05 sw-product-description     pic x(13).
+         05 sw-quantity                 pic 9(3).
+         05 sw-price-per-unit           pic 9(4)V99.
+         05 sw-transaction-type        pic x(1).
+      *
+      * Sorted-file declaration - this is what 100-process-file
+      * actually reads once the sort has run.
+       fd sorted-file
            data record is input-line
-           record contains 27 characters.
+           record contains 28 characters.
        01 input-line.
          05 il-item-number             pic 9(4).
          05 il-product-class           pic x(1).
          05 il-product-description     pic x(13).
          05 il-quantity                pic 9(3).
          05 il-price-per-unit          pic 9(4)V99.
+         05 il-transaction-type        pic x(1).
       *
       * Output declaration
        fd output-file
@@ -37,12 +148,127 @@
            record contains 160 characters.
       *
        01 output-line                  pic x(160).
+      *
+      * Reject declaration - records failing the edit checks in
+      * 050-edit-input-record are shunted here instead of priced.
+       fd reject-file
+           data record is reject-line
+           record contains 45 characters.
+      *
+       01 reject-line.
+         05 rl-item-number              pic 9(4).
+         05 filler                      pic x(1)  value space.
+         05 rl-product-class            pic x(1).
+         05 filler                      pic x(1)  value space.
+         05 rl-quantity                 pic 9(3).
+         05 filler                      pic x(1)  value space.
+         05 rl-price-per-unit           pic 9(4)V99.
+         05 filler                      pic x(1)  value space.
+         05 rl-reason-code              pic 9(2).
+         05 filler                      pic x(1)  value space.
+         05 rl-reason-text               pic x(24).
+      *
+      * CSV extract declaration.
+       fd csv-file
+           data record is csv-line
+           record contains 100 characters.
+      *
+       01 csv-line                       pic x(100).
+      *
+      * Checkpoint declaration - one record holding the run's
+      * progress as of the last checkpoint interval.
+       fd checkpoint-file
+           data record is checkpoint-record.
+      *
+       01 checkpoint-record.
+         05 ck-record-count             pic 9(7).
+         05 ck-item-number              pic 9(4).
+         05 ck-extended-count           pic 9(8)V99.
+         05 ck-net-count                pic 9(8)V99.
+         05 ck-transport-count          pic 9(8)V99.
+         05 ck-discount-count           pic 9(5).
+         05 ck-items-count              pic 9(3).
+         05 ck-reject-count             pic 9(5).
+         05 ck-class-previous           pic x(1).
+         05 ck-class-extended-count     pic 9(8)V99.
+         05 ck-class-net-count          pic 9(8)V99.
+         05 ck-class-transport-count    pic 9(8)V99.
+         05 ck-class-discount-count     pic 9(5).
+         05 ck-class-items-count        pic 9(3).
+         05 ck-returns-count            pic 9(3).
+         05 ck-returns-extended-count   pic S9(8)V99.
+         05 ck-returns-net-count        pic S9(8)V99.
+         05 ck-returns-transport-count  pic S9(8)V99.
+      *
+      * Audit declaration.
+       fd audit-file
+           data record is audit-line
+           record contains 87 characters.
+      *
+      * al-extended-price/al-discount-amount/al-net-price/
+      * al-transport-charge carry SIGN IS TRAILING SEPARATE so a
+      * return's negative amount reads as a plain trailing "-" in the
+      * flat file instead of a zoned-decimal overpunch on the last
+      * digit - the audit trail has to be human-reconcilable (req 007).
+       01 audit-line.
+         05 al-run-id                   pic x(6).
+         05 filler                      pic x(1)  value space.
+         05 al-run-timestamp            pic x(16).
+         05 filler                      pic x(1)  value space.
+         05 al-item-number              pic 9(4).
+         05 filler                      pic x(1)  value space.
+         05 al-product-class            pic x(1).
+         05 filler                      pic x(1)  value space.
+         05 al-quantity                 pic 9(3).
+         05 filler                      pic x(1)  value space.
+         05 al-price-per-unit           pic 9(4)V99.
+         05 filler                      pic x(1)  value space.
+         05 al-extended-price           pic S9(7)V99
+                                    sign is trailing separate character.
+         05 filler                      pic x(1)  value space.
+         05 al-discount-amount          pic S9(7)V99
+                                    sign is trailing separate character.
+         05 filler                      pic x(1)  value space.
+         05 al-net-price                pic S9(7)V99
+                                    sign is trailing separate character.
+         05 filler                      pic x(1)  value space.
+         05 al-transport-charge         pic S9(7)V99
+                                    sign is trailing separate character.
+         05 filler                      pic x(1)  value space.
+         05 al-transaction-type         pic x(1).
+      *
+      * Rates declaration - one row per product class plus a "*" row
+      * for the default bucket used by every class not listed here.
+       fd rates-file.
+      *
+       01 rate-record.
+         05 rt-class                    pic x(1).
+         05 rt-discount-rate            pic 9V99.
+         05 rt-discount-threshold       pic 9(3).
+         05 rt-transport-rate           pic 9V999.
+         05 rt-transport-cap-qty        pic 9(3).
+         05 rt-transport-flat-charge    pic 9(3)V99.
+      *
+      * Item master declaration - keyed by item number so each input
+      * record's price/description can be checked against the file
+      * of record before it is trusted for pricing.
+       fd item-master-file.
+      *
+       01 item-master-record.
+         05 im-item-number              pic 9(4).
+         05 im-product-description      pic x(13).
+         05 im-price-per-unit           pic 9(4)V99.
       *
        working-storage section.
       *
        01 ws-report-heading.
          05 filler pic x(109) value spaces.
          05 filler pic x(20) value "Ashok Sasitharan, A2".
+         05 filler                     pic x(1)  value space.
+         05 rh-run-label                pic x(6)  value " Run: ".
+         05 rh-run-id                   pic x(6).
+         05 rh-date-label                pic x(7)  value " Date: ".
+         05 rh-run-date                  pic x(8).
       *
        01 ws-column-heading.
          05 filler                     pic x(4)  value "Item".
@@ -64,6 +290,10 @@
          05 filler                     pic x(5)  value "Trans".
          05 filler                     pic x(6)  value spaces.
          05 filler                     pic x(14) value "Transportation".
+         05 filler                     pic x(4)  value spaces.
+         05 filler                     pic x(3)  value "Chk".
+         05 filler                     pic x(1)  value space.
+         05 filler                     pic x(3)  value "Typ".
       *
        01 ws-column-heading-bot.
          05 filler                     pic x(6)  value "Number".
@@ -87,18 +317,22 @@
          05 filler                     pic x(1)  value spaces.
          05 ws-price-per-unit          pic ZZZ,ZZ9.99.
          05 filler                     pic x(4)  value spaces.
-         05 ws-extended-price          pic Z,ZZZ,ZZ9.99.
+         05 ws-extended-price          pic -Z,ZZZ,ZZ9.99.
+         05 filler                     pic x(3)  value spaces.
+         05 ws-discount-amount         pic -ZZZ,ZZ9.99.
          05 filler                     pic x(4)  value spaces.
-         05 ws-discount-amount         pic ZZZ,ZZ9.99.
-         05 filler                     pic x(5)  value spaces.
-         05 ws-net-price               pic Z,ZZZ,ZZ9.99.
-         05 filler                     pic x(10) value spaces.
+         05 ws-net-price               pic -Z,ZZZ,ZZ9.99.
+         05 filler                     pic x(9)  value spaces.
          05 ws-product-class           pic x(1).
          05 filler                     pic x(8)  value spaces.
          05 ws-product-class-transportation pic ZZ9.9.
          05 ws-percent-sign            pic x.
-         05 filler                     pic x(8)  value spaces.
-         05 ws-transport-charge        pic Z,ZZZ,ZZ9.99.
+         05 filler                     pic x(7)  value spaces.
+         05 ws-transport-charge        pic -Z,ZZZ,ZZ9.99.
+         05 filler                     pic x(4)  value spaces.
+         05 ws-verify-flag             pic x(1)  value space.
+         05 filler                     pic x(3)  value spaces.
+         05 ws-txn-type                pic x(1)  value "S".
       *
        01 ws-summary-line.
          05 filler                     pic x(39) value spaces.
@@ -113,6 +347,41 @@
                                    value "ITEMS WITHOUT DISCOUNT = ".
          05 da-percent-discount        pic 99.9.
          05 da-percent-sign            pic x.
+      *
+       01 ws-reject-summary-line.
+         05 filler                     pic x(20)
+                                   value "RECORDS REJECTED = ".
+         05 rs-reject-count            pic ZZZZ9.
+      *
+       01 ws-class-heading-line.
+         05 filler                     pic x(39) value spaces.
+         05 filler                     pic x(6)  value "CLASS ".
+         05 ch-class                   pic x(1).
+         05 filler                     pic x(9)  value " SUBTOTAL".
+      *
+       01 ws-class-discount-analysis.
+         05 filler                     pic x(25)
+                                   value "ITEMS WITHOUT DISCOUNT = ".
+         05 cda-percent-discount       pic 99.9.
+         05 cda-percent-sign           pic x.
+      *
+      * Returns subtotal section - separate from the class subtotals
+      * above so a credit memo doesn't get read as sales business.
+       01 ws-returns-heading-line.
+         05 filler                     pic x(39) value spaces.
+         05 filler                     pic x(16)
+                                   value "RETURNS SUBTOTAL".
+      *
+       01 ws-returns-summary-line.
+         05 filler                     pic x(4)  value spaces.
+         05 filler                     pic x(13) value "Return count ".
+         05 rsl-returns-count          pic ZZZ9.
+         05 filler                     pic x(9)  value spaces.
+         05 rsl-returns-extended       pic $$,$$$,$99.99-.
+         05 filler                     pic x(11) value spaces.
+         05 rsl-returns-net            pic $$,$$$,$99.99-.
+         05 filler                     pic x(11) value spaces.
+         05 rsl-returns-transport      pic $$,$$$,$99.99-.
       *
        01 ws-counters.
          05 ws-extended-price-count    pic 9(8)V99.
@@ -123,58 +392,216 @@
       *
        01 ws-flags.
          05 ws-eof-flag                pic x     value "n".
+         05 ws-valid-record-flag       pic x     value "y".
+         05 ws-resuming-flag           pic x     value "n".
+      *
+      * Run identity stamped onto every audit row - a placeholder
+      * run-id until 000-main's parameterization overrides it.
+      * Run identity stamped onto every audit row and the report
+      * heading - ws-run-date/ws-run-id come from run-control-file
+      * when present (005-set-run-context), falling back to today's
+      * system date and a default run-id otherwise.
+       01 ws-run-work.
+         05 ws-run-id                   pic x(6)  value "RUN001".
+         05 ws-run-date                 pic x(8)  value spaces.
+         05 ws-system-date              pic x(8)  value spaces.
+         05 ws-system-time              pic x(8)  value spaces.
+         05 ws-run-timestamp            pic x(16) value spaces.
+         05 ws-runctl-status            pic x(2)  value "00".
+      *
+       01 ws-run-filenames.
+         05 ws-input-filename           pic x(60) value spaces.
+         05 ws-output-filename          pic x(60) value spaces.
+         05 ws-reject-filename          pic x(60) value spaces.
+         05 ws-csv-filename             pic x(60) value spaces.
+         05 ws-audit-filename           pic x(60) value spaces.
+         05 ws-checkpoint-filename      pic x(60) value spaces.
+      *
+       01 ws-checkpoint-work.
+         05 ws-checkpoint-status       pic x(2)  value "00".
+         05 ws-checkpoint-interval     pic 9(3)  value 50.
+         05 ws-records-read            pic 9(7)  value 0.
+         05 ws-skip-count              pic 9(7)  value 0.
+      *
+       01 ws-reject-work.
+         05 ws-reject-count            pic 9(5)  value 0.
+         05 ws-reject-reason-code      pic 9(2)  value 0.
+         05 ws-reject-reason-text       pic x(24) value spaces.
+      *
+      * Unedited-to-edited working fields used only to build a
+      * comma-delimited CSV row for the current detail record.
+       01 ws-csv-edit.
+         05 cv-price                   pic Z(4)9.99.
+         05 cv-extended                pic -(6)9.99.
+         05 cv-discount                pic -(5)9.99.
+         05 cv-net                     pic -(6)9.99.
+         05 cv-transport               pic -(5)9.99.
+      *
+       01 ws-item-master-work.
+         05 ws-item-master-status      pic x(2)  value "00".
+         05 ws-item-master-available   pic x     value "n".
+         05 ws-price-mismatch-flag     pic x     value "n".
+         05 ws-desc-mismatch-flag      pic x     value "n".
+         05 ws-item-verify-flag        pic x     value space.
+      *
+      * Per-class control-break totals, reset each time the class on
+      * the sorted file changes.
+       01 ws-class-totals.
+         05 ws-class-previous          pic x     value space.
+         05 ws-class-extended-count    pic 9(8)V99 value 0.
+         05 ws-class-net-count         pic 9(8)V99 value 0.
+         05 ws-class-transport-count   pic 9(8)V99 value 0.
+         05 ws-class-discount-count    pic 9(5)  value 0.
+         05 ws-class-items-count       pic 9(3)  value 0.
+         05 ws-class-percent-discount  pic 999V9 value 0.
       *
        01 ws-calcs.
-         05 ws-extended-price-calc     pic 9(7)V99 value 0.
-         05 ws-discount-amount-calc    pic 9(7)V99 value 0.
-         05 ws-net-price-calc          pic 9(7)V99 value 0.
-         05 ws-transportation-calc     pic 9(7)V99 value 0.
+      * Signed so a return/credit memo (ws-txn-type = "R") can carry
+      * the amounts through as negatives instead of needing a parallel
+      * set of calc fields.
+         05 ws-extended-price-calc     pic S9(7)V99 value 0.
+         05 ws-discount-amount-calc    pic S9(7)V99 value 0.
+         05 ws-net-price-calc          pic S9(7)V99 value 0.
+         05 ws-transportation-calc     pic S9(7)V99 value 0.
          05 ws-transportation-percent-calc pic 99V9 value 0.
          05 ws-percent-discount        pic 999V9   value 0.
       *
+      * Separate returns subtotal accumulators (req 009) so credit
+      * memos don't blend into the class A/B/D/F sales totals above
+      * or distort ws-items-count/the discount-percentage calc.
+       01 ws-returns-totals.
+         05 ws-returns-count           pic 9(3)     value 0.
+         05 ws-returns-extended-count  pic S9(8)V99 value 0.
+         05 ws-returns-net-count       pic S9(8)V99 value 0.
+         05 ws-returns-transport-count pic S9(8)V99 value 0.
+      *
+      * Rate and threshold working fields - the VALUE clauses are
+      * fallback defaults only; 015-load-rate-table overlays them
+      * from rates-file (RATES.DAT) at startup when that file is
+      * present, so finance can change them without a recompile.
        01 ws-cnsts.
-         05 discount-cnst              pic 9V99  value 0.05.
+         05 discount-cnst-A            pic 9V99  value 0.05.
+         05 discount-cnst-B            pic 9V99  value 0.05.
+         05 discount-cnst-F            pic 9V99  value 0.05.
          05 trans-charge-A             pic 9V999 value 0.125.
          05 trans-charge-D             pic 9V999 value 0.085.
          05 trans-charge-F             pic 9V999 value 0.045.
          05 trans-charge-Default       pic 9V999 value 0.065.
+         05 ws-class-a-threshold       pic 9(3)  value 100.
+         05 ws-class-f-threshold       pic 9(3)  value 50.
+         05 ws-class-b-qty-threshold   pic 9(3)  value 5.
+         05 ws-default-cap-qty         pic 9(3)  value 100.
+         05 ws-default-flat-charge     pic 9(3)V99 value 45.
          05 ws-percent-sign-cnst       pic x     value "%".
          05 ws-percent                 pic 999V9 value 100.0.
+      *
+       01 ws-rates-work.
+         05 ws-rates-status            pic x(2)  value "00".
        procedure division.
 
        000-main.
       *
+      * Stamp the system date/time used on every audit row, and
+      * establish the run date/run-id that select the day's input
+      * file and get stamped on the report.
+           accept ws-system-date from date yyyymmdd.
+           accept ws-system-time from time.
+           string ws-system-date delimited by size
+             ws-system-time delimited by size
+             into ws-run-timestamp.
+           perform 005-set-run-context.
+      *
+      * Load the discount/transport rate table before any pricing
+      * is done.
+           perform 015-load-rate-table.
+      *
+      * Sort the day's input into product-class order first so the
+      * detail loop can control-break on class as it reads.
+           sort sort-work-file
+               on ascending key sw-product-class
+               using input-file
+               giving sorted-file.
+      *
+      * Pick up where a previous, abended run left off if a
+      * checkpoint record exists.
+           perform 010-load-checkpoint.
+      *
       *Open the input and output file.
-           open input input-file.
-           open output output-file.
+           open input sorted-file.
       *
+      * Item master is optional - if ITEMMSTR.DAT isn't there to open,
+      * 065-verify-item-master skips the lookup entirely rather than
+      * reading against a file that failed to open.
+           open input item-master-file.
+           if ws-item-master-status = "00"
+               move "y" to ws-item-master-available
+           end-if.
+           if ws-resuming-flag = "y"
+      * Resuming a checkpointed run - append rather than overwrite
+      * what an earlier run already produced.
+               open extend output-file
+               open extend reject-file
+               open extend csv-file
+               open extend audit-file
+           else
+               open output output-file
+               open output reject-file
+               open output csv-file
+               open output audit-file
       * Write out the report heading
-           write output-line from ws-report-heading
-             after advancing 1 line.
+               move ws-run-id to rh-run-id
+               move ws-run-date to rh-run-date
+               write output-line from ws-report-heading
+                 after advancing 1 line
       * write out the column headings
-           write output-line from ws-column-heading
-             after advancing 2 line.
-           write output-line from ws-column-heading-bot
-             after advancing 1 line.
-           write output-line from spaces
-             after advancing 1 line.
+               write output-line from ws-column-heading
+                 after advancing 2 line
+               write output-line from ws-column-heading-bot
+                 after advancing 1 line
+               write output-line from spaces
+                 after advancing 1 line
+           end-if.
+      *
+      * Skip the records a prior run already processed
+           if ws-resuming-flag = "y"
+               perform ws-skip-count times
+                   read sorted-file
+                       at end
+                           move "y" to ws-eof-flag
+                   end-read
+               end-perform
+           end-if.
 
       * Initial read of the input file
-           read input-file
+           read sorted-file
                at end
                    move "y" to ws-eof-flag.
+           if ws-eof-flag not = "y"
+               add 1 to ws-records-read
+           end-if.
 
       *Process each input record and read in the next records
            perform 100-process-file
              until ws-eof-flag equals "y".
       *
-      * Find The percent of items without a discount
-           multiply ws-discount-count by ws-percent
-           giving ws-discount-count.
-             
-           divide ws-discount-count
-             by ws-items-count
-             giving ws-percent-discount rounded.
+      * Write the final class subtotal for the last class on the file -
+      * guarded on the pending class's own count, not the file-level
+      * count, so a run ending on an all-returns class does not print
+      * a fabricated zero subtotal.
+           if ws-class-items-count > 0
+               perform 080-write-class-subtotal
+           end-if.
+      *
+      * Find The percent of items without a discount - guarded since a
+      * run of nothing but returns leaves ws-items-count at zero.
+           if ws-items-count > 0
+               multiply ws-discount-count by ws-percent
+                 giving ws-discount-count
+      *
+               divide ws-discount-count
+                 by ws-items-count
+                 giving ws-percent-discount rounded
+           end-if.
       *
       * Output summary line
            move ws-extended-price-count to sl-total-extended-price.
@@ -187,67 +614,232 @@
            move ws-percent-sign-cnst to da-percent-sign.
            write output-line from ws-discount-analysis
              after advancing 2 lines.
-      *    
-      *    close the input and output file.
-           close input-file
-             output-file.
-      *  
+      * Output the returns subtotal section, separate from sales
+           if ws-returns-count > 0
+               perform 082-write-returns-summary
+           end-if.
+      * Output the reject count line
+           move ws-reject-count to rs-reject-count.
+           write output-line from ws-reject-summary-line
+             after advancing 2 lines.
+      *
+      * Clear the checkpoint now that the run finished normally, so a
+      * later run against this same run date/run-id starts fresh
+      * instead of resuming from a completed prior run.
+           perform 095-clear-checkpoint.
+      *
+      *    close the input, output, reject and item master files.
+           close sorted-file
+             output-file
+             reject-file
+             csv-file
+             audit-file
+             item-master-file.
+      *
            goback.
        100-process-file.
       *
+      * Edit the record before it is allowed anywhere near the
+      * pricing math - bad records are shunted to reject-file.
+           perform 050-edit-input-record.
+           if ws-valid-record-flag = "n"
+               perform 060-write-reject
+           else
+               perform 070-price-and-report
+           end-if.
+      *
+      * Checkpoint every N records so a restart can resume from here
+      * instead of re-reading from record one.
+           if function mod(ws-records-read ws-checkpoint-interval) = 0
+               perform 090-write-checkpoint
+           end-if.
+      *
+           read sorted-file
+               at end
+                   move "y" to ws-eof-flag.
+           if ws-eof-flag not = "y"
+               add 1 to ws-records-read
+           end-if.
+      *
+       050-edit-input-record.
+      *
+      * Basic range/class checks - anything that fails is rejected
+      * instead of being priced and folded into the summary totals.
+           move "y" to ws-valid-record-flag.
+           move 0 to ws-reject-reason-code.
+           move spaces to ws-reject-reason-text.
+      *
+           if (il-product-class not = "A") and
+             (il-product-class not = "B") and
+             (il-product-class not = "D") and
+             (il-product-class not = "F")
+               move "n" to ws-valid-record-flag
+               move 1 to ws-reject-reason-code
+               move "INVALID PRODUCT CLASS" to ws-reject-reason-text
+           end-if.
+      *
+           if il-quantity = 0
+               move "n" to ws-valid-record-flag
+               move 2 to ws-reject-reason-code
+               move "ZERO QUANTITY" to ws-reject-reason-text
+           end-if.
+      *
+           if il-price-per-unit = 0
+               move "n" to ws-valid-record-flag
+               move 3 to ws-reject-reason-code
+               move "ZERO PRICE PER UNIT" to ws-reject-reason-text
+           end-if.
+      *
+      * Default a blank transaction type to "S" so A2.dat extracts
+      * built before this field existed still read as sales; anything
+      * else that isn't "S" or "R" is a bad value.
+           if il-transaction-type = space
+               move "S" to il-transaction-type
+           end-if.
+      *
+           if (il-transaction-type not = "S") and
+             (il-transaction-type not = "R")
+               move "n" to ws-valid-record-flag
+               move 4 to ws-reject-reason-code
+               move "INVALID TRANSACTION TYPE" to ws-reject-reason-text
+           end-if.
+      *
+       060-write-reject.
+      *
+      * Write the offending record and reason code to reject-file.
+           add 1 to ws-reject-count.
+           move spaces to reject-line.
+           move il-item-number to rl-item-number.
+           move il-product-class to rl-product-class.
+           move il-quantity to rl-quantity.
+           move il-price-per-unit to rl-price-per-unit.
+           move ws-reject-reason-code to rl-reason-code.
+           move ws-reject-reason-text to rl-reason-text.
+           write reject-line.
+      *
+       065-verify-item-master.
+      *
+      * Look the item up on the master file and flag any disagreement
+      * between the input record and the file of record. This is
+      * informational only - il-price-per-unit is still what gets
+      * priced, so a stale input price does not silently change.
+      * Skipped entirely when ITEMMSTR.DAT wasn't there to open
+      * (ws-item-master-available, set in 000-main) - same pattern as
+      * ws-rates-status guarding 015-load-rate-table.
+           move "n" to ws-price-mismatch-flag.
+           move "n" to ws-desc-mismatch-flag.
+           move space to ws-item-verify-flag.
+           if ws-item-master-available = "y"
+               move il-item-number to im-item-number
+               read item-master-file
+                   key is im-item-number
+                   invalid key
+                       move "?" to ws-item-verify-flag
+               end-read
+      *
+               if ws-item-master-status = "00"
+                   if il-price-per-unit not = im-price-per-unit
+                       move "y" to ws-price-mismatch-flag
+                   end-if
+                   if il-product-description not =
+                     im-product-description
+                       move "y" to ws-desc-mismatch-flag
+                   end-if
+                   if ws-price-mismatch-flag = "y" and
+                     ws-desc-mismatch-flag = "y"
+                       move "B" to ws-item-verify-flag
+                   else
+                       if ws-price-mismatch-flag = "y"
+                           move "P" to ws-item-verify-flag
+                       else
+                           if ws-desc-mismatch-flag = "y"
+                               move "D" to ws-item-verify-flag
+                           end-if
+                       end-if
+                   end-if
+               end-if
+           end-if.
+      *
+       070-price-and-report.
+      *
+      * Control break - the file is sorted by class, so a change of
+      * class means the previous class is complete. Only print a
+      * subtotal if the completed class actually had sales - an
+      * all-returns class still needs its accumulators reset before
+      * the new class starts.
+           if ws-class-previous not = space and
+             il-product-class not = ws-class-previous
+               if ws-class-items-count > 0
+                   perform 080-write-class-subtotal
+               end-if
+               perform 085-reset-class-totals
+           end-if.
+           move il-product-class to ws-class-previous.
+      *
       * Initialize detail calculation variables
            move 0 to ws-discount-amount-calc
              ws-extended-price-calc
              ws-net-price-calc
              ws-transportation-calc.
 
-      * increment item count by one
-           add 1 to ws-items-count.
+      * Cross-reference the item master before pricing so a stale or
+      * mis-keyed price/description on the input file can be flagged.
+           perform 065-verify-item-master.
+
+      * increment item count by one - returns are tallied separately
+      * below so a credit memo doesn't inflate the sales item count.
+           if il-transaction-type = "S"
+               add 1 to ws-items-count
+           end-if.
       * calculate extended price
            multiply il-quantity by il-price-per-unit
              giving ws-extended-price-calc rounded.
 
       * Discount calculation- increment if there is no discount
-           if il-product-class = "A" and ws-extended-price-calc > 100
+           if il-product-class = "A" and ws-extended-price-calc >
+             ws-class-a-threshold
              then
-               multiply ws-extended-price-calc by discount-cnst
+               multiply ws-extended-price-calc by discount-cnst-A
                  giving ws-discount-amount-calc rounded
            else
                if il-product-class = "A" and ws-extended-price-calc <=
-                 100 then
+                 ws-class-a-threshold and il-transaction-type = "S" then
                    add 1 to ws-discount-count
                end-if
            end-if.
       *
-           if il-product-class = "F" and ws-extended-price-calc > 50
+           if il-product-class = "F" and ws-extended-price-calc >
+             ws-class-f-threshold
              then
-               multiply ws-extended-price-calc by discount-cnst
+               multiply ws-extended-price-calc by discount-cnst-F
                  giving ws-discount-amount-calc rounded
            else
-               if il-product-class = "F" and ws-extended-price-calc <= 
-               50 then 
+               if il-product-class = "F" and ws-extended-price-calc <=
+                 ws-class-f-threshold and il-transaction-type = "S" then
                    add 1 to ws-discount-count
                end-if
            end-if
       *
-           if il-product-class = "B" and il-quantity > 5
+           if il-product-class = "B" and il-quantity >
+             ws-class-b-qty-threshold
              then
-               multiply ws-extended-price-calc by discount-cnst
+               multiply ws-extended-price-calc by discount-cnst-B
                  giving ws-discount-amount-calc rounded
            else
-               if il-product-class = "B" and il-quantity <=5 
+               if il-product-class = "B" and il-quantity <=
+                 ws-class-b-qty-threshold and il-transaction-type = "S"
                    then
                    add 1 to ws-discount-count
                end-if
            end-if
       *
-      * This if statement checks if the class is no A,F or B and 
+      * This if statement checks if the class is no A,F or B and
       * increments the counter
       *
-           if (il-product-class = "C") or (il-product-class =
-             "D") or (il-product-class = "Z") or (il-product-class = "G"
-             ) then
-               add 1 to ws-discount-count
+           if (il-product-class = "D") then
+               if il-transaction-type = "S"
+                   add 1 to ws-discount-count
+               end-if
            end-if
 
       *Calculate Net Price
@@ -282,26 +874,56 @@
            if (il-product-class not = "F") and
              (il-product-class) not = "D" and
              (il-product-class) not = "A"
-             and (il-quantity <= 100) then
+             and (il-quantity <= ws-default-cap-qty) then
                move 6.5 to ws-transportation-percent-calc
                multiply trans-charge-Default by
-                 ws-extended-price-calc giving ws-transportation-calc 
+                 ws-extended-price-calc giving ws-transportation-calc
                  rounded
-      * Sets the rate to flat $45.00 if qty is more than 100 
+      * Sets the rate to a flat charge if qty is more than the cap
            else
                if (il-product-class not = "F") and
                  (il-product-class not = "D") and
                  (il-product-class not = "A")
-                 and (il-quantity > 100) then
+                 and (il-quantity > ws-default-cap-qty) then
                    move 0.0 to ws-transportation-percent-calc
-                   move 45 to ws-transportation-calc
+                   move ws-default-flat-charge to ws-transportation-calc
                end-if
            end-if.
       *
-      * Add up the total for extended price, net price, and trans charge
-           add ws-extended-price-calc to ws-extended-price-count.
-           add ws-net-price-calc to ws-net-price-count.
-           add ws-transportation-calc to ws-transport-charge-count.
+      * A return/credit memo carries the same class-based discount and
+      * transport math as a sale, just reversed in sign, and rolls
+      * into its own returns subtotal instead of the class A/B/D/F
+      * sales totals above.
+           if il-transaction-type = "R"
+               multiply ws-extended-price-calc by -1
+                 giving ws-extended-price-calc
+               multiply ws-discount-amount-calc by -1
+                 giving ws-discount-amount-calc
+               multiply ws-net-price-calc by -1
+                 giving ws-net-price-calc
+               multiply ws-transportation-calc by -1
+                 giving ws-transportation-calc
+      *
+               add 1 to ws-returns-count
+               add ws-extended-price-calc to ws-returns-extended-count
+               add ws-net-price-calc to ws-returns-net-count
+               add ws-transportation-calc to ws-returns-transport-count
+           else
+      * Add up the total for extended price, net price, and trans
+      * charge
+               add ws-extended-price-calc to ws-extended-price-count
+               add ws-net-price-calc to ws-net-price-count
+               add ws-transportation-calc to ws-transport-charge-count
+      *
+      * Roll the same amounts into the current class's subtotal
+               add 1 to ws-class-items-count
+               add ws-extended-price-calc to ws-class-extended-count
+               add ws-net-price-calc to ws-class-net-count
+               add ws-transportation-calc to ws-class-transport-count
+               if ws-discount-amount-calc = 0
+                   add 1 to ws-class-discount-count
+               end-if
+           end-if.
 
       *Move values to the output
            move spaces to ws-detail-line.
@@ -317,12 +939,314 @@
              ws-product-class-transportation.
            move ws-percent-sign-cnst to ws-percent-sign.
            move ws-transportation-calc to ws-transport-charge.
+           move ws-item-verify-flag to ws-verify-flag.
+           move il-transaction-type to ws-txn-type.
       *Output the detail line
            write output-line from ws-detail-line
              after advancing 2 lines.
       *
-           read input-file
-               at end
-                   move "y" to ws-eof-flag.
+      * Write the same record as a comma-delimited CSV row
+           move il-price-per-unit to cv-price.
+           move ws-extended-price-calc to cv-extended.
+           move ws-discount-amount-calc to cv-discount.
+           move ws-net-price-calc to cv-net.
+           move ws-transportation-calc to cv-transport.
+           move spaces to csv-line.
+           string
+               il-item-number          delimited by size
+               ","                     delimited by size
+               il-product-class        delimited by size
+               ","                     delimited by size
+               il-quantity             delimited by size
+               ","                     delimited by size
+               function trim(cv-price)     delimited by size
+               ","                     delimited by size
+               function trim(cv-extended)  delimited by size
+               ","                     delimited by size
+               function trim(cv-discount)  delimited by size
+               ","                     delimited by size
+               function trim(cv-net)       delimited by size
+               ","                     delimited by size
+               function trim(cv-transport) delimited by size
+               ","                     delimited by size
+               il-transaction-type     delimited by size
+             into csv-line.
+           write csv-line.
+      *
+      * Append this record's computed values to the audit log
+           move spaces to audit-line.
+           move ws-run-id to al-run-id.
+           move ws-run-timestamp to al-run-timestamp.
+           move il-item-number to al-item-number.
+           move il-product-class to al-product-class.
+           move il-quantity to al-quantity.
+           move il-price-per-unit to al-price-per-unit.
+           move ws-extended-price-calc to al-extended-price.
+           move ws-discount-amount-calc to al-discount-amount.
+           move ws-net-price-calc to al-net-price.
+           move ws-transportation-calc to al-transport-charge.
+           move il-transaction-type to al-transaction-type.
+           write audit-line.
+      *
+       080-write-class-subtotal.
+      *
+      * Print the per-class subtotal and discount analysis lines for
+      * the class that just finished, ahead of the grand totals.
+           move ws-class-previous to ch-class.
+           write output-line from ws-class-heading-line
+             after advancing 3 lines.
+      *
+           move ws-class-extended-count to sl-total-extended-price.
+           move ws-class-net-count to sl-total-net-price.
+           move ws-class-transport-count to sl-total-trans-charge.
+           write output-line from ws-summary-line
+             after advancing 1 line.
+      *
+      * Guarded the same way as the file-level percent-discount calc -
+      * a class made up entirely of returns leaves ws-class-items-count
+      * at zero, which would otherwise divide by zero here.
+           if ws-class-items-count > 0
+               multiply ws-class-discount-count by ws-percent
+                 giving ws-class-discount-count
+               divide ws-class-discount-count by ws-class-items-count
+                 giving ws-class-percent-discount rounded
+           end-if.
+           move ws-class-percent-discount to cda-percent-discount.
+           move ws-percent-sign-cnst to cda-percent-sign.
+           write output-line from ws-class-discount-analysis
+             after advancing 1 line.
+      *
+       082-write-returns-summary.
+      *
+      * Print the returns subtotal section so credit memos are
+      * visible on the report without being read as sales business.
+           write output-line from ws-returns-heading-line
+             after advancing 3 lines.
+      *
+           move ws-returns-count to rsl-returns-count.
+           move ws-returns-extended-count to rsl-returns-extended.
+           move ws-returns-net-count to rsl-returns-net.
+           move ws-returns-transport-count to rsl-returns-transport.
+           write output-line from ws-returns-summary-line
+             after advancing 1 line.
+      *
+       085-reset-class-totals.
+      *
+      * Clear the per-class accumulators so the next class starts
+      * from zero.
+           move 0 to ws-class-extended-count
+             ws-class-net-count
+             ws-class-transport-count
+             ws-class-discount-count
+             ws-class-items-count
+             ws-class-percent-discount.
+      *
+       005-set-run-context.
+      *
+      * Read the run date/run-id from run-control-file when present;
+      * otherwise default to today's system date and a stock run-id.
+      * Either way, build the dynamic input/output file names from
+      * whatever run date is in effect.
+           move ws-system-date to ws-run-date.
+      *
+           open input run-control-file.
+           if ws-runctl-status = "00"
+               read run-control-file
+                   at end
+                       continue
+                   not at end
+                       move rc-run-date to ws-run-date
+                       move rc-run-id to ws-run-id
+               end-read
+               close run-control-file
+           end-if.
+      *
+           move spaces to ws-input-filename.
+           string "../../../data/A2-" delimited by size
+             ws-run-date delimited by size
+             ".dat" delimited by size
+             into ws-input-filename.
+      *
+           move spaces to ws-output-filename.
+           string "..\..\..\data\A2-ItemList-" delimited by size
+             ws-run-date delimited by size
+             "-" delimited by size
+             function trim(ws-run-id) delimited by size
+             ".out" delimited by size
+             into ws-output-filename.
+      *
+      * Reject/CSV/audit/checkpoint filenames are scoped by the same
+      * run date/run-id as the output report, so they don't clobber
+      * or blend with another day's run.
+           move spaces to ws-reject-filename.
+           string "..\..\..\data\A2-ItemList-" delimited by size
+             ws-run-date delimited by size
+             "-" delimited by size
+             function trim(ws-run-id) delimited by size
+             ".rej" delimited by size
+             into ws-reject-filename.
+      *
+           move spaces to ws-csv-filename.
+           string "..\..\..\data\A2-ItemList-" delimited by size
+             ws-run-date delimited by size
+             "-" delimited by size
+             function trim(ws-run-id) delimited by size
+             ".csv" delimited by size
+             into ws-csv-filename.
+      *
+           move spaces to ws-audit-filename.
+           string "..\..\..\data\A2-ItemList-" delimited by size
+             ws-run-date delimited by size
+             "-" delimited by size
+             function trim(ws-run-id) delimited by size
+             ".aud" delimited by size
+             into ws-audit-filename.
+      *
+           move spaces to ws-checkpoint-filename.
+           string "../../../data/A2-CHECKPOINT-" delimited by size
+             ws-run-date delimited by size
+             "-" delimited by size
+             function trim(ws-run-id) delimited by size
+             ".dat" delimited by size
+             into ws-checkpoint-filename.
+      *
+       010-load-checkpoint.
+      *
+      * If a checkpoint record exists from a previous run, read it
+      * and re-seed the accumulators instead of starting from zero.
+           open input checkpoint-file.
+           if ws-checkpoint-status = "00"
+               read checkpoint-file
+                   at end
+                       move "n" to ws-resuming-flag
+                   not at end
+                       move "y" to ws-resuming-flag
+                       move ck-record-count to ws-records-read
+                       move ck-record-count to ws-skip-count
+                       move ck-extended-count to ws-extended-price-count
+                       move ck-net-count to ws-net-price-count
+                       move ck-transport-count to
+                         ws-transport-charge-count
+                       move ck-discount-count to ws-discount-count
+                       move ck-items-count to ws-items-count
+                       move ck-reject-count to ws-reject-count
+                       move ck-class-previous to ws-class-previous
+                       move ck-class-extended-count to
+                         ws-class-extended-count
+                       move ck-class-net-count to ws-class-net-count
+                       move ck-class-transport-count to
+                         ws-class-transport-count
+                       move ck-class-discount-count to
+                         ws-class-discount-count
+                       move ck-class-items-count to ws-class-items-count
+                       move ck-returns-count to ws-returns-count
+                       move ck-returns-extended-count to
+                         ws-returns-extended-count
+                       move ck-returns-net-count to ws-returns-net-count
+                       move ck-returns-transport-count to
+                         ws-returns-transport-count
+               end-read
+               close checkpoint-file
+           else
+               move "n" to ws-resuming-flag
+           end-if.
+      *
+       090-write-checkpoint.
+      *
+      * Rewrite the single checkpoint record with the run's progress
+      * as of this point - the file always holds the latest snapshot.
+           move ws-records-read to ck-record-count.
+           move il-item-number to ck-item-number.
+           move ws-extended-price-count to ck-extended-count.
+           move ws-net-price-count to ck-net-count.
+           move ws-transport-charge-count to ck-transport-count.
+           move ws-discount-count to ck-discount-count.
+           move ws-items-count to ck-items-count.
+           move ws-reject-count to ck-reject-count.
+           move ws-class-previous to ck-class-previous.
+           move ws-class-extended-count to ck-class-extended-count.
+           move ws-class-net-count to ck-class-net-count.
+           move ws-class-transport-count to ck-class-transport-count.
+           move ws-class-discount-count to ck-class-discount-count.
+           move ws-class-items-count to ck-class-items-count.
+           move ws-returns-count to ck-returns-count.
+           move ws-returns-extended-count to ck-returns-extended-count.
+           move ws-returns-net-count to ck-returns-net-count.
+           move ws-returns-transport-count to
+             ck-returns-transport-count.
+           open output checkpoint-file.
+           write checkpoint-record.
+           close checkpoint-file.
+      *
+       095-clear-checkpoint.
+      *
+      * Truncate the checkpoint file on normal completion - opening it
+      * OUTPUT with nothing written leaves it empty, so 010-load-
+      * checkpoint reads "at end" on the next run against this same
+      * run date/run-id instead of resuming a finished run.
+           open output checkpoint-file.
+           close checkpoint-file.
+      *
+       015-load-rate-table.
+      *
+      * Load the discount/transport rates from rates-file into the
+      * working-storage scalars 070-price-and-report actually prices
+      * against, overlaying the VALUE-clause defaults above when the
+      * file is present.
+           open input rates-file.
+           if ws-rates-status = "00"
+               move "A" to rt-class
+               read rates-file key is rt-class
+                   invalid key
+                       continue
+                   not invalid key
+                       move rt-discount-rate to discount-cnst-A
+                       move rt-discount-threshold to
+                         ws-class-a-threshold
+                       move rt-transport-rate to trans-charge-A
+               end-read
+      *
+               move "B" to rt-class
+               read rates-file key is rt-class
+                   invalid key
+                       continue
+                   not invalid key
+                       move rt-discount-rate to discount-cnst-B
+                       move rt-discount-threshold to
+                         ws-class-b-qty-threshold
+               end-read
+      *
+               move "D" to rt-class
+               read rates-file key is rt-class
+                   invalid key
+                       continue
+                   not invalid key
+                       move rt-transport-rate to trans-charge-D
+               end-read
+      *
+               move "F" to rt-class
+               read rates-file key is rt-class
+                   invalid key
+                       continue
+                   not invalid key
+                       move rt-discount-rate to discount-cnst-F
+                       move rt-discount-threshold to
+                         ws-class-f-threshold
+                       move rt-transport-rate to trans-charge-F
+               end-read
+      *
+               move "*" to rt-class
+               read rates-file key is rt-class
+                   invalid key
+                       continue
+                   not invalid key
+                       move rt-transport-rate to trans-charge-Default
+                       move rt-transport-cap-qty to ws-default-cap-qty
+                       move rt-transport-flat-charge to
+                         ws-default-flat-charge
+               end-read
+      *
+               close rates-file
+           end-if.
       *
-       end program A2-ItemList.
\ No newline at end of file
+       end program A2-ItemList.
