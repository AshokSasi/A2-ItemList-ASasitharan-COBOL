@@ -0,0 +1,307 @@
+       identification division.
+       program-id. A2-Rollup.
+       Date-written. 2026-08-08.
+       Author. Ashok Sasitharan.
+      * Description: Reads a month's worth of A2-ItemList CSV
+      *  extracts (one per day, per the control file list) and
+      *  produces a rollup report summed by product class and by
+      *  day, so month-end close does not mean hand-adding daily
+      *  printouts.
+       environment division.
+       configuration section.
+      *
+       input-output section.
+       file-control.
+      *
+      * Control file - one line per day in the month, carrying the
+      * run date and the CSV extract file name for that day.
+       select control-file
+           assign to "../../../data/A2-ROLLUP-CTL.dat"
+           organization is line sequential.
+      *
+      * Daily CSV extract - dynamically assigned from the control
+      * file so each day's file can be opened in turn.
+       select csv-in-file
+           assign to ws-csv-filename
+           organization is line sequential.
+      *
+       select rollup-report-file
+           assign to "..\..\..\data\A2-Rollup.out"
+           organization is line sequential.
+      *
+       data division.
+       file section.
+      *
+       fd control-file
+           data record is control-line
+           record contains 90 characters.
+       01 control-line.
+         05 cl-run-date                pic x(8).
+         05 filler                     pic x(1).
+         05 cl-csv-filename            pic x(81).
+      *
+       fd csv-in-file
+           data record is csv-in-line
+           record contains 100 characters.
+       01 csv-in-line                  pic x(100).
+      *
+       fd rollup-report-file
+           data record is rollup-line
+           record contains 132 characters.
+       01 rollup-line                  pic x(132).
+      *
+       working-storage section.
+      *
+       01 ws-flags.
+         05 ws-control-eof-flag        pic x     value "n".
+         05 ws-csv-eof-flag            pic x     value "n".
+      *
+       01 ws-csv-filename              pic x(81) value spaces.
+      *
+      * Fields unstrung from a single CSV detail row. Extended/discount/
+      * net/transport are signed - a return/credit memo row (req 009)
+      * carries them negative, and they must net out of the class/day
+      * totals below instead of being folded in as if it were a sale.
+       01 ws-csv-fields.
+         05 cf-item-number             pic 9(4).
+         05 cf-product-class           pic x(1).
+         05 cf-quantity                pic 9(3).
+         05 cf-price-per-unit          pic 9(6)V99.
+         05 cf-extended-price          pic S9(8)V99.
+         05 cf-discount-amount         pic S9(8)V99.
+         05 cf-net-price               pic S9(8)V99.
+         05 cf-transport-charge        pic S9(8)V99.
+         05 cf-transaction-type        pic x(1).
+      *
+      * Class totals - dynamically grown, one slot per distinct
+      * product class actually seen, found/added by linear search
+      * (same pattern as ws-day-total/110-find-or-add-day below) so
+      * a class other than A/B/D/F is never collapsed into a shared
+      * "Other" slot and mislabeled.
+       01 ws-class-totals-table.
+         05 ws-class-total-count       pic 9(2)  value 0.
+         05 ws-class-total occurs 26 times indexed by cls-idx.
+           10 clt-class                pic x(1).
+           10 clt-extended-total       pic S9(9)V99.
+           10 clt-net-total            pic S9(9)V99.
+           10 clt-transport-total      pic S9(9)V99.
+           10 clt-items-count          pic 9(5).
+      *
+      * Day totals - one slot per day in the month, found/added by
+      * linear search since there are at most 31 of them.
+       01 ws-day-totals-table.
+         05 ws-day-total-count         pic 9(2)  value 0.
+         05 ws-day-total occurs 31 times indexed by day-idx.
+           10 dt-run-date              pic x(8).
+           10 dt-extended-total        pic S9(9)V99.
+           10 dt-net-total             pic S9(9)V99.
+           10 dt-transport-total       pic S9(9)V99.
+           10 dt-items-count           pic 9(5).
+      *
+       01 ws-search-work.
+         05 ws-found-idx                pic 9(2)  value 0.
+         05 ws-found-flag                pic x     value "n".
+         05 ws-class-found-idx           pic 9(2)  value 0.
+         05 ws-class-found-flag          pic x     value "n".
+      *
+       01 ws-rollup-heading.
+         05 filler                     pic x(90) value spaces.
+         05 filler                     pic x(20)
+                                   value "A2 Monthly Rollup".
+      *
+       01 ws-class-heading-line.
+         05 filler                     pic x(43) value spaces.
+         05 filler                     pic x(6)  value "CLASS ".
+         05 rh-class                   pic x(1).
+      *
+       01 ws-day-heading-line.
+         05 filler                     pic x(43) value spaces.
+         05 filler                     pic x(5)  value "DATE ".
+         05 rh-run-date                pic x(8).
+      *
+       01 ws-rollup-summary-line.
+         05 filler                     pic x(4)  value spaces.
+         05 rsl-total-extended         pic $$,$$$,$$9.99-.
+         05 filler                     pic x(3)  value spaces.
+         05 rsl-total-net              pic $$,$$$,$$9.99-.
+         05 filler                     pic x(3)  value spaces.
+         05 rsl-total-transport        pic $$,$$$,$$9.99-.
+         05 filler                     pic x(4)  value spaces.
+         05 rsl-items-count            pic ZZZZ9.
+      *
+       01 ws-grand-heading-line.
+         05 filler                     pic x(43) value spaces.
+         05 filler                     pic x(13) value
+                                   "GRAND TOTALS".
+      *
+       procedure division.
+      *
+       000-main.
+      *
+           open input control-file.
+           open output rollup-report-file.
+      *
+           write rollup-line from ws-rollup-heading
+             after advancing 1 line.
+      *
+           read control-file
+               at end
+                   move "y" to ws-control-eof-flag.
+      *
+           perform 100-process-day
+             until ws-control-eof-flag = "y".
+      *
+           perform 200-write-class-totals.
+           perform 300-write-day-totals.
+      *
+           close control-file
+             rollup-report-file.
+      *
+           goback.
+      *
+       100-process-day.
+      *
+           move cl-csv-filename to ws-csv-filename.
+           perform 110-find-or-add-day.
+      *
+           move "n" to ws-csv-eof-flag.
+           open input csv-in-file.
+           read csv-in-file
+               at end
+                   move "y" to ws-csv-eof-flag.
+           perform 120-process-csv-line
+             until ws-csv-eof-flag = "y".
+           close csv-in-file.
+      *
+           read control-file
+               at end
+                   move "y" to ws-control-eof-flag.
+      *
+       110-find-or-add-day.
+      *
+           move "n" to ws-found-flag.
+           perform varying day-idx from 1 by 1
+             until day-idx > ws-day-total-count
+               if dt-run-date(day-idx) = cl-run-date
+                   move "y" to ws-found-flag
+                   move day-idx to ws-found-idx
+               end-if
+           end-perform.
+      *
+           if ws-found-flag = "n"
+               add 1 to ws-day-total-count
+               move ws-day-total-count to ws-found-idx
+               move cl-run-date to dt-run-date(ws-found-idx)
+               move 0 to dt-extended-total(ws-found-idx)
+                 dt-net-total(ws-found-idx)
+                 dt-transport-total(ws-found-idx)
+                 dt-items-count(ws-found-idx)
+           end-if.
+      *
+       120-process-csv-line.
+      *
+           unstring csv-in-line delimited by ","
+               into cf-item-number cf-product-class cf-quantity
+                 cf-price-per-unit cf-extended-price
+                 cf-discount-amount cf-net-price cf-transport-charge
+                 cf-transaction-type.
+      *
+           perform 130-roll-into-class-total.
+           perform 140-roll-into-day-total.
+      *
+           read csv-in-file
+               at end
+                   move "y" to ws-csv-eof-flag.
+      *
+       130-roll-into-class-total.
+      *
+           perform 135-find-or-add-class.
+      *
+           add cf-extended-price to
+             clt-extended-total(ws-class-found-idx).
+           add cf-net-price to clt-net-total(ws-class-found-idx).
+           add cf-transport-charge to
+             clt-transport-total(ws-class-found-idx).
+           if cf-transaction-type not = "R"
+               add 1 to clt-items-count(ws-class-found-idx)
+           end-if.
+      *
+       135-find-or-add-class.
+      *
+           move "n" to ws-class-found-flag.
+           perform varying cls-idx from 1 by 1
+             until cls-idx > ws-class-total-count
+               if clt-class(cls-idx) = cf-product-class
+                   move "y" to ws-class-found-flag
+                   move cls-idx to ws-class-found-idx
+               end-if
+           end-perform.
+      *
+           if ws-class-found-flag = "n"
+               add 1 to ws-class-total-count
+               move ws-class-total-count to ws-class-found-idx
+               move cf-product-class to
+                 clt-class(ws-class-found-idx)
+               move 0 to clt-extended-total(ws-class-found-idx)
+                 clt-net-total(ws-class-found-idx)
+                 clt-transport-total(ws-class-found-idx)
+                 clt-items-count(ws-class-found-idx)
+           end-if.
+      *
+       140-roll-into-day-total.
+      *
+           add cf-extended-price to dt-extended-total(ws-found-idx).
+           add cf-net-price to dt-net-total(ws-found-idx).
+           add cf-transport-charge to dt-transport-total(ws-found-idx).
+           if cf-transaction-type not = "R"
+               add 1 to dt-items-count(ws-found-idx)
+           end-if.
+      *
+       200-write-class-totals.
+      *
+           write rollup-line from ws-grand-heading-line
+             after advancing 3 lines.
+           move "BY CLASS" to rollup-line.
+           write rollup-line after advancing 1 line.
+      *
+      * Every class in the table is printed, even one with a zero
+      * item count (an all-returns month for that class) - its
+      * dollar totals still belong in the rollup, same as
+      * 300-write-day-totals never suppresses a day.
+           perform varying cls-idx from 1 by 1
+             until cls-idx > ws-class-total-count
+               move clt-class(cls-idx) to rh-class
+               write rollup-line from ws-class-heading-line
+                 after advancing 2 lines
+               move clt-extended-total(cls-idx) to
+                 rsl-total-extended
+               move clt-net-total(cls-idx) to rsl-total-net
+               move clt-transport-total(cls-idx) to
+                 rsl-total-transport
+               move clt-items-count(cls-idx) to rsl-items-count
+               write rollup-line from ws-rollup-summary-line
+                 after advancing 1 line
+           end-perform.
+      *
+       300-write-day-totals.
+      *
+           write rollup-line from ws-grand-heading-line
+             after advancing 3 lines.
+           move "BY DAY" to rollup-line.
+           write rollup-line after advancing 1 line.
+      *
+           perform varying day-idx from 1 by 1
+             until day-idx > ws-day-total-count
+               move dt-run-date(day-idx) to rh-run-date
+               write rollup-line from ws-day-heading-line
+                 after advancing 2 lines
+               move dt-extended-total(day-idx) to rsl-total-extended
+               move dt-net-total(day-idx) to rsl-total-net
+               move dt-transport-total(day-idx) to
+                 rsl-total-transport
+               move dt-items-count(day-idx) to rsl-items-count
+               write rollup-line from ws-rollup-summary-line
+                 after advancing 1 line
+           end-perform.
+      *
+       end program A2-Rollup.
